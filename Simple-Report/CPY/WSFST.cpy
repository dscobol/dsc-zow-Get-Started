@@ -15,9 +15,20 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-11 dastagg       Created to Learn
+      * 2026-08-09 dastagg       Added named 88s for the common
+      *                          VSAM/QSAM failure statuses (22,
+      *                          23, 35) so bad reads no longer
+      *                          fall through as end-of-file.
       *
       **********************************************************
            12 WS-:tag:-Status            PIC X(2).
-              88 WS-:tag:-EOF            VALUE  "10".
-              88 WS-:tag:-Good           VALUE  "00".
-              88 WS-:tag:-Okay           VALUES "00" "10".
+              88 WS-:tag:-Good              VALUE  "00".
+              88 WS-:tag:-EOF               VALUE  "10".
+              88 WS-:tag:-Okay              VALUES "00" "10".
+              88 WS-:tag:-Duplicate-Key     VALUE  "22".
+              88 WS-:tag:-Not-Found         VALUE  "23".
+              88 WS-:tag:-File-Not-Found    VALUE  "35".
+              88 WS-:tag:-Invalid-Key       VALUES "21" "22" "23" "24".
+              88 WS-:tag:-Permanent-Error   VALUES "30" "31" "32" "33"
+                                                    "34" "35" "36" "37"
+                                                    "38" "39".
