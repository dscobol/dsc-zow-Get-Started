@@ -0,0 +1,52 @@
+      ***********************************************************
+      * Copybook name: ERRLOG
+      * Original author: David Stagowski
+      *
+      * Description: Shared error-logging paragraph for any
+      *              WSFST-tracked file.  COPY this into the
+      *              PROCEDURE DIVISION once per file status you
+      *              want audited, REPLACING ==:tag:== BY the
+      *              same tag used on the WSFST COPY for that
+      *              file (e.g. ==INFILE==).  Call it whenever
+      *              the status is neither WS-:tag:-Good nor
+      *              WS-:tag:-EOF:
+      *
+      *                 IF NOT WS-INFILE-Good
+      *                    AND NOT WS-INFILE-EOF
+      *                    PERFORM 9800-LOG-ERROR-INFILE
+      *                        THRU 9800-LOG-ERROR-INFILE-EXIT
+      *                 END-IF
+      *
+      * Requires the including program to also define, in
+      * WORKING-STORAGE:
+      *    WS-PROGRAM-NAME     PIC X(08)  - this program's name
+      *    WS-RECORDS-READ     PIC 9(07)  - records read so far
+      * and, in the FILE SECTION, an AUDITLOG file (COPY
+      * AUDITREC for its record) opened OUTPUT or EXTEND before
+      * this paragraph can be reached.
+      *
+      * Typical Use: Within the Procedure Division:
+      *
+      *     COPY ERRLOG REPLACING ==:tag:== BY ==INFILE==.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created so every WSFST-tracked
+      *                          file logs bad statuses the same
+      *                          way instead of hand-rolled logic
+      *                          in each program.
+      *
+      **********************************************************
+       9800-LOG-ERROR-:tag:.
+           ACCEPT AU-DATE                 FROM DATE YYYYMMDD.
+           ACCEPT AU-TIME                 FROM TIME.
+           MOVE WS-PROGRAM-NAME            TO AU-PROGRAM-NAME.
+           MOVE ':tag:'                    TO AU-FILE-NAME.
+           MOVE WS-:tag:-Status            TO AU-STATUS-CODE.
+           MOVE WS-RECORDS-READ            TO AU-RECORD-COUNT.
+
+           WRITE AU-AUDIT-RECORD.
+
+       9800-LOG-ERROR-:tag:-EXIT.
+           EXIT.
