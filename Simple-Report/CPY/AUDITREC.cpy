@@ -0,0 +1,29 @@
+      ***********************************************************
+      * Copybook name: AUDITREC
+      * Original author: David Stagowski
+      *
+      * Description: Audit-trail record written by the ERRLOG
+      *              procedure copybook whenever a WSFST-tracked
+      *              file status comes back neither Good nor EOF.
+      *
+      * Typical Use: Within the File Section, on the FD for
+      *              AUDITLOG:
+      *
+      * FD  AUDITLOG.
+      * 01  AU-AUDIT-RECORD.
+      *     COPY AUDITREC.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created for the shared ERRLOG
+      *                          audit-trail paragraph.
+      *
+      **********************************************************
+           05  AU-DATE                    PIC X(08).
+           05  AU-TIME                    PIC X(06).
+           05  AU-PROGRAM-NAME            PIC X(08).
+           05  AU-FILE-NAME               PIC X(08).
+           05  AU-STATUS-CODE             PIC X(02).
+           05  AU-RECORD-COUNT            PIC 9(07).
+           05  FILLER                     PIC X(11).
