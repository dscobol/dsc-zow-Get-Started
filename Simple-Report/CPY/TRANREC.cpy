@@ -0,0 +1,30 @@
+      ***********************************************************
+      * Copybook name: TRANREC
+      * Original author: David Stagowski
+      *
+      * Description: Transaction input record for the Simple-
+      *              Report family of programs.  One record per
+      *              transaction, fixed length, region-coded so
+      *              the same layout supports the multi-region
+      *              merge report as well as the single-file one.
+      *
+      * Typical Use: Within the File Section, on the FD for the
+      *              transaction input file:
+      *
+      * FD  INFILE.
+      * 01  TR-TRANSACTION-RECORD.
+      *     COPY TRANREC.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created for the Simple-Report
+      *                          driver program.
+      *
+      **********************************************************
+           05  TR-REGION-CODE             PIC X(03).
+           05  TR-TRAN-KEY                PIC X(10).
+           05  TR-LOOKUP-CODE             PIC X(05).
+           05  TR-TRAN-DATE               PIC X(08).
+           05  TR-AMOUNT                  PIC S9(09)V99 COMP-3.
+           05  FILLER                     PIC X(18).
