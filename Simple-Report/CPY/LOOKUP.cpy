@@ -0,0 +1,28 @@
+      ***********************************************************
+      * Copybook name: LOOKUP
+      * Original author: David Stagowski
+      *
+      * Description: Reference/lookup master record held on the
+      *              LOOKUP VSAM KSDS, keyed by LK-CODE.  Used to
+      *              turn a short transaction code into the
+      *              descriptive name printed on the report.
+      *
+      * Typical Use: Within the File Section, on the FD for
+      *              LOOKUP:
+      *
+      * FD  LOOKUP.
+      * 01  LK-LOOKUP-RECORD.
+      *     COPY LOOKUP.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created so reports can print a
+      *                          descriptive name instead of the
+      *                          raw transaction code.
+      *
+      **********************************************************
+           05  LK-CODE                    PIC X(05).
+           05  LK-DESCRIPTION             PIC X(20).
+           05  LK-CATEGORY                PIC X(10).
+           05  FILLER                     PIC X(15).
