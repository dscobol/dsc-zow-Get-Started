@@ -0,0 +1,49 @@
+      ***********************************************************
+      * Copybook name: SRCTL
+      * Original author: David Stagowski
+      *
+      * Description: Run-control record for the Simple-Report
+      *              family of programs.  One record is kept per
+      *              program on the CTLFILE VSAM KSDS (keyed by
+      *              CTL-PROGRAM-NAME) and is rewritten:
+      *                - periodically, as a restart checkpoint
+      *                  (last key processed plus the counters)
+      *                - at end of run, with the final counts,
+      *                  final file status, and EOF indicator
+      *              The same record is read by the run-status
+      *              query program and by the reconciliation
+      *              check that runs before the next day's file
+      *              is processed.
+      *
+      * Typical Use: Within the File Section, on the FD for
+      *              CTLFILE:
+      *
+      * FD  CTLFILE.
+      * 01  CTL-CONTROL-RECORD.
+      *     COPY SRCTL.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created for SR0100 checkpoint/
+      *                          restart, audit, and run-status
+      *                          query support.
+      *
+      **********************************************************
+           05  CTL-PROGRAM-NAME           PIC X(08).
+           05  CTL-RUN-DATE               PIC X(08).
+           05  CTL-RUN-TIME               PIC X(06).
+           05  CTL-LAST-KEY               PIC X(10).
+           05  CTL-RECORDS-READ           PIC 9(07).
+           05  CTL-RECORDS-REJECTED       PIC 9(07).
+           05  CTL-RECORDS-PRINTED        PIC 9(07).
+           05  CTL-FINAL-STATUS           PIC X(02).
+           05  CTL-RUN-COMPLETE           PIC X(01).
+               88  CTL-RUN-COMPLETE-YES               VALUE "Y".
+               88  CTL-RUN-COMPLETE-NO                VALUE "N".
+           05  CTL-EOF-REACHED            PIC X(01).
+               88  CTL-EOF-REACHED-YES                VALUE "Y".
+               88  CTL-EOF-REACHED-NO                 VALUE "N".
+           05  CTL-INPUT-RECORD-COUNT     PIC 9(07).
+           05  CTL-INPUT-CHECKSUM         PIC 9(09).
+           05  FILLER                     PIC X(10).
