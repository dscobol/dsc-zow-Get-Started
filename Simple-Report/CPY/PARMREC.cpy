@@ -0,0 +1,31 @@
+      ***********************************************************
+      * Copybook name: PARMREC
+      * Original author: David Stagowski
+      *
+      * Description: Run-parameter record for the Simple-Report
+      *              family of programs - one fixed record on
+      *              PARMFILE, maintained by SR0900 so operations
+      *              can change what a run covers without a
+      *              recompile.
+      *
+      * Typical Use: Within the File Section, on the FD for
+      *              PARMFILE:
+      *
+      * FD  PARMFILE.
+      * 01  PM-PARAMETER-RECORD.
+      *     COPY PARMREC.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created so report settings are
+      *                          operational configuration rather
+      *                          than compiled-in constants.
+      *
+      **********************************************************
+           05  PM-START-DATE              PIC X(08).
+           05  PM-END-DATE                PIC X(08).
+           05  PM-REPORT-TITLE            PIC X(40).
+           05  PM-REJECT-THRESHOLD        PIC 9(05).
+           05  PM-OUTPUT-DEST             PIC X(08).
+           05  FILLER                     PIC X(11).
