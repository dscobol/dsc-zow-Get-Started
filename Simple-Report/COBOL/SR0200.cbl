@@ -0,0 +1,699 @@
+      ***********************************************************
+      * Program name: SR0200
+      * Original author: David Stagowski
+      *
+      * Description: Simple-Report multi-region merge companion
+      *              to SR0100.  Reads up to three regional
+      *              transaction input files (INFILE1, INFILE2,
+      *              INFILE3 - each pre-sorted ascending by
+      *              TR-TRAN-KEY), merges them in key sequence,
+      *              and prints one consolidated report with a
+      *              subtotal block per region and a grand total.
+      *
+      *              Adding a fourth regional feed means adding
+      *              one more SELECT/FD/WSFST trio (==INFILE4==)
+      *              and one more leg to the low-key compare in
+      *              2500-SELECT-LOW-SOURCE.
+      *
+      * Typical Use: Run as a batch step, INFILE1/INFILE2/INFILE3
+      *              pointed at the day's per-region transaction
+      *              extracts and RPTOUT pointed at SYSOUT.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created - three-way regional
+      *                          merge report.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SR0200.
+       AUTHOR.        DAVID STAGOWSKI.
+       INSTALLATION.  SIMPLE-REPORT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO INFILE1
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE1-Status.
+
+           SELECT INFILE2 ASSIGN TO INFILE2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE2-Status.
+
+           SELECT INFILE3 ASSIGN TO INFILE3
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE3-Status.
+
+           SELECT RPTOUT  ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-Status.
+
+           SELECT LOOKUP  ASSIGN TO LOOKUP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LK-CODE
+               FILE STATUS IS WS-LOOKUP-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE1
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TR-TRAN-REC-1.
+           COPY TRANREC.
+
+       FD  INFILE2
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TR-TRAN-REC-2.
+           COPY TRANREC.
+
+       FD  INFILE3
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TR-TRAN-REC-3.
+           COPY TRANREC.
+
+       FD  RPTOUT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  WS-PRINT-RECORD                PIC X(133).
+
+       FD  AUDITLOG.
+       01  AU-AUDIT-RECORD.
+           COPY AUDITREC.
+
+       FD  LOOKUP.
+       01  LK-LOOKUP-RECORD.
+           COPY LOOKUP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-1.
+           COPY WSFST REPLACING ==:tag:== BY ==INFILE1==.
+
+       01  WS-FILE-STATUS-2.
+           COPY WSFST REPLACING ==:tag:== BY ==INFILE2==.
+
+       01  WS-FILE-STATUS-3.
+           COPY WSFST REPLACING ==:tag:== BY ==INFILE3==.
+
+       01  WS-AUDIT-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==AUDITLOG==.
+
+       01  WS-LOOKUP-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==LOOKUP==.
+
+       01  WS-LOOKUP-AVAILABLE            PIC X(01)   VALUE "N".
+           88  WS-LOOKUP-AVAILABLE-YES                VALUE "Y".
+           88  WS-LOOKUP-AVAILABLE-NO                 VALUE "N".
+
+       01  WS-PROGRAM-NAME                PIC X(08)   VALUE "SR0200".
+
+       01  WS-RECORDS-READ                PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-SOURCE-SWITCHES.
+           05  WS-EOF-SWITCH-1            PIC X(01)   VALUE "N".
+               88  WS-EOF-YES-1                       VALUE "Y".
+               88  WS-EOF-NO-1                        VALUE "N".
+           05  WS-EOF-SWITCH-2            PIC X(01)   VALUE "N".
+               88  WS-EOF-YES-2                       VALUE "Y".
+               88  WS-EOF-NO-2                        VALUE "N".
+           05  WS-EOF-SWITCH-3            PIC X(01)   VALUE "N".
+               88  WS-EOF-YES-3                       VALUE "Y".
+               88  WS-EOF-NO-3                        VALUE "N".
+           05  WS-ALL-EOF-SWITCH          PIC X(01)   VALUE "N".
+               88  WS-ALL-EOF-YES                     VALUE "Y".
+               88  WS-ALL-EOF-NO                      VALUE "N".
+
+       01  WS-COMPARE-KEYS.
+           05  WS-COMPARE-KEY-1           PIC X(10).
+           05  WS-COMPARE-KEY-2           PIC X(10).
+           05  WS-COMPARE-KEY-3           PIC X(10).
+
+       01  WS-LOW-SOURCE                  PIC 9(01)   COMP VALUE ZERO.
+
+       01  WS-REJECT-SWITCH               PIC X(01)   VALUE "N".
+           88  WS-REJECT-YES                          VALUE "Y".
+           88  WS-REJECT-NO                           VALUE "N".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-REJECTED        PIC 9(07)   COMP VALUE ZERO.
+           05  WS-RECORDS-PRINTED         PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-REGION-TOTALS.
+           05  WS-REGION-TOTAL-1.
+               10  WS-REGION-LABEL-1      PIC X(03)   VALUE SPACE.
+               10  WS-REGION-COUNT-1      PIC 9(07) COMP VALUE ZERO.
+               10  WS-REGION-AMOUNT-1     PIC S9(09)V99 COMP-3
+                                                        VALUE ZERO.
+           05  WS-REGION-TOTAL-2.
+               10  WS-REGION-LABEL-2      PIC X(03)   VALUE SPACE.
+               10  WS-REGION-COUNT-2      PIC 9(07) COMP VALUE ZERO.
+               10  WS-REGION-AMOUNT-2     PIC S9(09)V99 COMP-3
+                                                        VALUE ZERO.
+           05  WS-REGION-TOTAL-3.
+               10  WS-REGION-LABEL-3      PIC X(03)   VALUE SPACE.
+               10  WS-REGION-COUNT-3      PIC 9(07) COMP VALUE ZERO.
+               10  WS-REGION-AMOUNT-3     PIC S9(09)V99 COMP-3
+                                                        VALUE ZERO.
+           05  WS-GRAND-TOTAL-AMOUNT      PIC S9(09)V99 COMP-3
+                                                        VALUE ZERO.
+
+       01  WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT              PIC 9(03)   COMP VALUE ZERO.
+           05  WS-MAX-LINES-PER-PAGE      PIC 9(03)   COMP VALUE 55.
+           05  WS-PAGE-NUMBER             PIC 9(05)   COMP VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "SIMPLE-REPORT".
+           05  FILLER                     PIC X(30)   VALUE
+               "CONSOLIDATED REGIONAL REPORT".
+           05  FILLER                     PIC X(05)   VALUE
+               "PAGE ".
+           05  WH1-PAGE-NUMBER            PIC ZZZZ9.
+           05  FILLER                     PIC X(72)   VALUE SPACE.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(04)   VALUE "REG".
+           05  FILLER                     PIC X(03)   VALUE SPACE.
+           05  FILLER                     PIC X(11)   VALUE
+               "TRAN KEY".
+           05  FILLER                     PIC X(06)   VALUE
+               "CODE".
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "DESCRIPTION".
+           05  FILLER                     PIC X(09)   VALUE
+               "TRAN DATE".
+           05  FILLER                     PIC X(12)   VALUE
+               "AMOUNT".
+           05  FILLER                     PIC X(65)   VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  WD-REGION-CODE             PIC X(03).
+           05  FILLER                     PIC X(04)   VALUE SPACE.
+           05  WD-TRAN-KEY                PIC X(10).
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  WD-LOOKUP-CODE             PIC X(05).
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  WD-DESCRIPTION             PIC X(20).
+           05  WD-TRAN-DATE               PIC X(08).
+           05  FILLER                     PIC X(03)   VALUE SPACE.
+           05  WD-AMOUNT                  PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(60)   VALUE SPACE.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(11)   VALUE
+               "REGION".
+           05  WS-SUB-REGION              PIC X(03).
+           05  FILLER                     PIC X(09)   VALUE
+               " SUBTOTAL".
+           05  FILLER                     PIC X(04)   VALUE SPACE.
+           05  WS-SUB-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(03)   VALUE
+               " - ".
+           05  WS-SUB-AMOUNT              PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(82)   VALUE SPACE.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(14)   VALUE
+               "GRAND TOTAL - ".
+           05  WS-GT-AMOUNT               PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(105)  VALUE SPACE.
+
+       01  WS-MERGE-TOTALS-LINE-1.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS READ.....".
+           05  WM1-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       01  WS-MERGE-TOTALS-LINE-2.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS REJECTED.".
+           05  WM2-RECORDS-REJECTED       PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       01  WS-MERGE-TOTALS-LINE-3.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS PRINTED..".
+           05  WM3-RECORDS-PRINTED        PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+      ***********************************************************
+      * 0000-MAINLINE
+      ***********************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-MERGE
+               THRU 2000-PROCESS-MERGE-EXIT
+               UNTIL WS-ALL-EOF-YES.
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT.
+
+           STOP RUN.
+
+      ***********************************************************
+      * 1000-INITIALIZE - open files and prime the merge
+      ***********************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  INFILE1.
+           OPEN INPUT  INFILE2.
+           OPEN INPUT  INFILE3.
+           OPEN OUTPUT RPTOUT.
+           OPEN EXTEND AUDITLOG.
+
+           IF WS-AUDITLOG-File-Not-Found
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+
+           OPEN INPUT LOOKUP.
+
+           IF WS-LOOKUP-Good
+               SET WS-LOOKUP-AVAILABLE-YES TO TRUE
+           ELSE
+               IF NOT WS-LOOKUP-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-LOOKUP
+                       THRU 9800-LOG-ERROR-LOOKUP-EXIT
+               END-IF
+               DISPLAY "SR0200 - LOOKUP NOT AVAILABLE, STATUS = "
+                       WS-LOOKUP-Status
+               SET WS-LOOKUP-AVAILABLE-NO  TO TRUE
+           END-IF.
+
+           PERFORM 2100-READ-INFILE1
+               THRU 2100-READ-INFILE1-EXIT.
+           PERFORM 2200-READ-INFILE2
+               THRU 2200-READ-INFILE2-EXIT.
+           PERFORM 2300-READ-INFILE3
+               THRU 2300-READ-INFILE3-EXIT.
+
+           PERFORM 2600-CHECK-ALL-EOF
+               THRU 2600-CHECK-ALL-EOF-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-PROCESS-MERGE - print the lowest-keyed record on
+      *                       file and read the next one behind it
+      ***********************************************************
+       2000-PROCESS-MERGE.
+           PERFORM 2500-SELECT-LOW-SOURCE
+               THRU 2500-SELECT-LOW-SOURCE-EXIT.
+
+           EVALUATE WS-LOW-SOURCE
+               WHEN 1
+                   PERFORM 2410-VALIDATE-AND-PRINT-1
+                       THRU 2410-VALIDATE-AND-PRINT-1-EXIT
+                   PERFORM 2100-READ-INFILE1
+                       THRU 2100-READ-INFILE1-EXIT
+               WHEN 2
+                   PERFORM 2420-VALIDATE-AND-PRINT-2
+                       THRU 2420-VALIDATE-AND-PRINT-2-EXIT
+                   PERFORM 2200-READ-INFILE2
+                       THRU 2200-READ-INFILE2-EXIT
+               WHEN 3
+                   PERFORM 2430-VALIDATE-AND-PRINT-3
+                       THRU 2430-VALIDATE-AND-PRINT-3-EXIT
+                   PERFORM 2300-READ-INFILE3
+                       THRU 2300-READ-INFILE3-EXIT
+           END-EVALUATE.
+
+           PERFORM 2600-CHECK-ALL-EOF
+               THRU 2600-CHECK-ALL-EOF-EXIT.
+
+       2000-PROCESS-MERGE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2100/2200/2300-READ-INFILEn - one read per regional file
+      ***********************************************************
+       2100-READ-INFILE1.
+           IF WS-EOF-YES-1
+               GO TO 2100-READ-INFILE1-EXIT
+           END-IF.
+
+           READ INFILE1.
+
+           IF WS-INFILE1-Good
+               ADD 1                      TO WS-RECORDS-READ
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-1
+                                          TO WS-COMPARE-KEY-1
+           END-IF.
+
+           IF WS-INFILE1-EOF
+               SET WS-EOF-YES-1           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-1
+           END-IF.
+
+           IF NOT WS-INFILE1-Good AND NOT WS-INFILE1-EOF
+               PERFORM 9800-LOG-ERROR-INFILE1
+                   THRU 9800-LOG-ERROR-INFILE1-EXIT
+               SET WS-EOF-YES-1           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-1
+           END-IF.
+
+       2100-READ-INFILE1-EXIT.
+           EXIT.
+
+       2200-READ-INFILE2.
+           IF WS-EOF-YES-2
+               GO TO 2200-READ-INFILE2-EXIT
+           END-IF.
+
+           READ INFILE2.
+
+           IF WS-INFILE2-Good
+               ADD 1                      TO WS-RECORDS-READ
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-2
+                                          TO WS-COMPARE-KEY-2
+           END-IF.
+
+           IF WS-INFILE2-EOF
+               SET WS-EOF-YES-2           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-2
+           END-IF.
+
+           IF NOT WS-INFILE2-Good AND NOT WS-INFILE2-EOF
+               PERFORM 9800-LOG-ERROR-INFILE2
+                   THRU 9800-LOG-ERROR-INFILE2-EXIT
+               SET WS-EOF-YES-2           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-2
+           END-IF.
+
+       2200-READ-INFILE2-EXIT.
+           EXIT.
+
+       2300-READ-INFILE3.
+           IF WS-EOF-YES-3
+               GO TO 2300-READ-INFILE3-EXIT
+           END-IF.
+
+           READ INFILE3.
+
+           IF WS-INFILE3-Good
+               ADD 1                      TO WS-RECORDS-READ
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-3
+                                          TO WS-COMPARE-KEY-3
+           END-IF.
+
+           IF WS-INFILE3-EOF
+               SET WS-EOF-YES-3           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-3
+           END-IF.
+
+           IF NOT WS-INFILE3-Good AND NOT WS-INFILE3-EOF
+               PERFORM 9800-LOG-ERROR-INFILE3
+                   THRU 9800-LOG-ERROR-INFILE3-EXIT
+               SET WS-EOF-YES-3           TO TRUE
+               MOVE HIGH-VALUES           TO WS-COMPARE-KEY-3
+           END-IF.
+
+       2300-READ-INFILE3-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2410/2420/2430 - validate one region's current record,
+      *                   reject or print it, and roll its total
+      ***********************************************************
+       2410-VALIDATE-AND-PRINT-1.
+           SET WS-REJECT-NO               TO TRUE.
+
+           IF TR-TRAN-KEY OF TR-TRAN-REC-1 = SPACES
+               SET WS-REJECT-YES          TO TRUE
+           END-IF.
+
+           IF WS-REJECT-YES
+               ADD 1                      TO WS-RECORDS-REJECTED
+           ELSE
+               IF WS-REGION-LABEL-1 = SPACES
+                   MOVE TR-REGION-CODE OF TR-TRAN-REC-1
+                                          TO WS-REGION-LABEL-1
+               END-IF
+               MOVE TR-REGION-CODE OF TR-TRAN-REC-1  TO WD-REGION-CODE
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-1     TO WD-TRAN-KEY
+               MOVE TR-LOOKUP-CODE OF TR-TRAN-REC-1  TO WD-LOOKUP-CODE
+               MOVE TR-TRAN-DATE OF TR-TRAN-REC-1    TO WD-TRAN-DATE
+               MOVE TR-AMOUNT OF TR-TRAN-REC-1        TO WD-AMOUNT
+               PERFORM 2260-LOOKUP-DESCRIPTION
+                   THRU 2260-LOOKUP-DESCRIPTION-EXIT
+               PERFORM 2900-PRINT-DETAIL
+                   THRU 2900-PRINT-DETAIL-EXIT
+               ADD 1                      TO WS-RECORDS-PRINTED
+               ADD 1                      TO WS-REGION-COUNT-1
+               ADD TR-AMOUNT OF TR-TRAN-REC-1  TO WS-REGION-AMOUNT-1
+           END-IF.
+
+       2410-VALIDATE-AND-PRINT-1-EXIT.
+           EXIT.
+
+       2420-VALIDATE-AND-PRINT-2.
+           SET WS-REJECT-NO               TO TRUE.
+
+           IF TR-TRAN-KEY OF TR-TRAN-REC-2 = SPACES
+               SET WS-REJECT-YES          TO TRUE
+           END-IF.
+
+           IF WS-REJECT-YES
+               ADD 1                      TO WS-RECORDS-REJECTED
+           ELSE
+               IF WS-REGION-LABEL-2 = SPACES
+                   MOVE TR-REGION-CODE OF TR-TRAN-REC-2
+                                          TO WS-REGION-LABEL-2
+               END-IF
+               MOVE TR-REGION-CODE OF TR-TRAN-REC-2  TO WD-REGION-CODE
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-2     TO WD-TRAN-KEY
+               MOVE TR-LOOKUP-CODE OF TR-TRAN-REC-2  TO WD-LOOKUP-CODE
+               MOVE TR-TRAN-DATE OF TR-TRAN-REC-2    TO WD-TRAN-DATE
+               MOVE TR-AMOUNT OF TR-TRAN-REC-2        TO WD-AMOUNT
+               PERFORM 2260-LOOKUP-DESCRIPTION
+                   THRU 2260-LOOKUP-DESCRIPTION-EXIT
+               PERFORM 2900-PRINT-DETAIL
+                   THRU 2900-PRINT-DETAIL-EXIT
+               ADD 1                      TO WS-RECORDS-PRINTED
+               ADD 1                      TO WS-REGION-COUNT-2
+               ADD TR-AMOUNT OF TR-TRAN-REC-2  TO WS-REGION-AMOUNT-2
+           END-IF.
+
+       2420-VALIDATE-AND-PRINT-2-EXIT.
+           EXIT.
+
+       2430-VALIDATE-AND-PRINT-3.
+           SET WS-REJECT-NO               TO TRUE.
+
+           IF TR-TRAN-KEY OF TR-TRAN-REC-3 = SPACES
+               SET WS-REJECT-YES          TO TRUE
+           END-IF.
+
+           IF WS-REJECT-YES
+               ADD 1                      TO WS-RECORDS-REJECTED
+           ELSE
+               IF WS-REGION-LABEL-3 = SPACES
+                   MOVE TR-REGION-CODE OF TR-TRAN-REC-3
+                                          TO WS-REGION-LABEL-3
+               END-IF
+               MOVE TR-REGION-CODE OF TR-TRAN-REC-3  TO WD-REGION-CODE
+               MOVE TR-TRAN-KEY OF TR-TRAN-REC-3     TO WD-TRAN-KEY
+               MOVE TR-LOOKUP-CODE OF TR-TRAN-REC-3  TO WD-LOOKUP-CODE
+               MOVE TR-TRAN-DATE OF TR-TRAN-REC-3    TO WD-TRAN-DATE
+               MOVE TR-AMOUNT OF TR-TRAN-REC-3        TO WD-AMOUNT
+               PERFORM 2260-LOOKUP-DESCRIPTION
+                   THRU 2260-LOOKUP-DESCRIPTION-EXIT
+               PERFORM 2900-PRINT-DETAIL
+                   THRU 2900-PRINT-DETAIL-EXIT
+               ADD 1                      TO WS-RECORDS-PRINTED
+               ADD 1                      TO WS-REGION-COUNT-3
+               ADD TR-AMOUNT OF TR-TRAN-REC-3  TO WS-REGION-AMOUNT-3
+           END-IF.
+
+       2430-VALIDATE-AND-PRINT-3-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2260-LOOKUP-DESCRIPTION - resolve WD-LOOKUP-CODE (already
+      *                            moved to the detail line) to a
+      *                            descriptive name
+      ***********************************************************
+       2260-LOOKUP-DESCRIPTION.
+           MOVE SPACES                     TO WD-DESCRIPTION.
+
+           IF WS-LOOKUP-AVAILABLE-NO
+               GO TO 2260-LOOKUP-DESCRIPTION-EXIT
+           END-IF.
+
+           MOVE WD-LOOKUP-CODE             TO LK-CODE.
+           READ LOOKUP.
+
+           IF WS-LOOKUP-Good
+               MOVE LK-DESCRIPTION         TO WD-DESCRIPTION
+           ELSE
+               IF NOT WS-LOOKUP-Not-Found
+                   PERFORM 9800-LOG-ERROR-LOOKUP
+                       THRU 9800-LOG-ERROR-LOOKUP-EXIT
+               END-IF
+               MOVE "*** CODE NOT ON FILE"   TO WD-DESCRIPTION
+           END-IF.
+
+       2260-LOOKUP-DESCRIPTION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2500-SELECT-LOW-SOURCE - pick the file with the lowest
+      *                           key still in play
+      ***********************************************************
+       2500-SELECT-LOW-SOURCE.
+           MOVE 1                         TO WS-LOW-SOURCE.
+
+           IF WS-COMPARE-KEY-2 < WS-COMPARE-KEY-1
+               MOVE 2                     TO WS-LOW-SOURCE
+           END-IF.
+
+           IF WS-LOW-SOURCE = 1
+               IF WS-COMPARE-KEY-3 < WS-COMPARE-KEY-1
+                   MOVE 3                 TO WS-LOW-SOURCE
+               END-IF
+           ELSE
+               IF WS-COMPARE-KEY-3 < WS-COMPARE-KEY-2
+                   MOVE 3                 TO WS-LOW-SOURCE
+               END-IF
+           END-IF.
+
+       2500-SELECT-LOW-SOURCE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2600-CHECK-ALL-EOF - true once all three sources are done
+      ***********************************************************
+       2600-CHECK-ALL-EOF.
+           IF WS-EOF-YES-1 AND WS-EOF-YES-2 AND WS-EOF-YES-3
+               SET WS-ALL-EOF-YES         TO TRUE
+           END-IF.
+
+       2600-CHECK-ALL-EOF-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2900-PRINT-DETAIL - format and print one detail line
+      ***********************************************************
+       2900-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 2950-PRINT-HEADINGS
+                   THRU 2950-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           WRITE WS-PRINT-RECORD          FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1                          TO WS-LINE-COUNT.
+
+       2900-PRINT-DETAIL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2950-PRINT-HEADINGS - start a new page
+      ***********************************************************
+       2950-PRINT-HEADINGS.
+           ADD 1                          TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER             TO WH1-PAGE-NUMBER.
+
+           WRITE WS-PRINT-RECORD          FROM WS-HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE WS-PRINT-RECORD          FROM WS-HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO                      TO WS-LINE-COUNT.
+
+       2950-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-FINALIZE - print subtotals/grand total and close
+      ***********************************************************
+       3000-FINALIZE.
+           PERFORM 3100-PRINT-TOTALS
+               THRU 3100-PRINT-TOTALS-EXIT.
+
+           CLOSE INFILE1.
+           CLOSE INFILE2.
+           CLOSE INFILE3.
+           CLOSE RPTOUT.
+           CLOSE AUDITLOG.
+
+           IF WS-LOOKUP-AVAILABLE-YES
+               CLOSE LOOKUP
+           END-IF.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3100-PRINT-TOTALS - one subtotal line per region plus
+      *                      the grand total across all regions
+      ***********************************************************
+       3100-PRINT-TOTALS.
+           ADD WS-REGION-AMOUNT-1 WS-REGION-AMOUNT-2 WS-REGION-AMOUNT-3
+               GIVING WS-GRAND-TOTAL-AMOUNT.
+
+           MOVE WS-REGION-LABEL-1          TO WS-SUB-REGION.
+           MOVE WS-REGION-COUNT-1          TO WS-SUB-COUNT.
+           MOVE WS-REGION-AMOUNT-1         TO WS-SUB-AMOUNT.
+           WRITE WS-PRINT-RECORD          FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-REGION-LABEL-2          TO WS-SUB-REGION.
+           MOVE WS-REGION-COUNT-2          TO WS-SUB-COUNT.
+           MOVE WS-REGION-AMOUNT-2         TO WS-SUB-AMOUNT.
+           WRITE WS-PRINT-RECORD          FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-REGION-LABEL-3          TO WS-SUB-REGION.
+           MOVE WS-REGION-COUNT-3          TO WS-SUB-COUNT.
+           MOVE WS-REGION-AMOUNT-3         TO WS-SUB-AMOUNT.
+           WRITE WS-PRINT-RECORD          FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GRAND-TOTAL-AMOUNT      TO WS-GT-AMOUNT.
+           WRITE WS-PRINT-RECORD          FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-RECORDS-READ            TO WM1-RECORDS-READ.
+           WRITE WS-PRINT-RECORD          FROM WS-MERGE-TOTALS-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-RECORDS-REJECTED        TO WM2-RECORDS-REJECTED.
+           WRITE WS-PRINT-RECORD          FROM WS-MERGE-TOTALS-LINE-2
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-RECORDS-PRINTED         TO WM3-RECORDS-PRINTED.
+           WRITE WS-PRINT-RECORD          FROM WS-MERGE-TOTALS-LINE-3
+               AFTER ADVANCING 1 LINE.
+
+       3100-PRINT-TOTALS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9800 series - shared error/audit-trail paragraphs, one
+      *               per regional input file
+      ***********************************************************
+           COPY ERRLOG REPLACING ==:tag:== BY ==INFILE1==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==INFILE2==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==INFILE3==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==LOOKUP==.
