@@ -0,0 +1,272 @@
+      ***********************************************************
+      * Program name: SR0999
+      * Original author: David Stagowski
+      *
+      * Description: On-demand run-status query for the
+      *              Simple-Report family.  Reads the CTLFILE row
+      *              for one program name and displays its last
+      *              run's outcome - final status, records read/
+      *              rejected/printed, whether end of file was
+      *              reached, and the run date/time - to SYSOUT.
+      *              Intended to be submitted through Zowe CLI
+      *              (zowe jobs submit) so operations can check on
+      *              a run without signing onto the host.
+      *
+      * Typical Use: Run as a batch step with QUERYPGM DD *
+      *              supplying the eight-character program name to
+      *              look up (SR0100, SR0200, etc), left-justified
+      *              in columns 1-8.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created for the Zowe-callable
+      *                          run-status query.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SR0999.
+       AUTHOR.        DAVID STAGOWSKI.
+       INSTALLATION.  SIMPLE-REPORT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUERYPGM ASSIGN TO QUERYPGM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-QUERYPGM-Status.
+
+           SELECT CTLFILE  ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-PROGRAM-NAME
+               FILE STATUS IS WS-CTLFILE-Status.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUERYPGM
+           RECORD CONTAINS 08 CHARACTERS.
+       01  QP-QUERY-PROGRAM-NAME          PIC X(08).
+
+       FD  CTLFILE.
+       01  CTL-CONTROL-RECORD.
+           COPY SRCTL.
+
+       FD  AUDITLOG.
+       01  AU-AUDIT-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-QUERYPGM-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==QUERYPGM==.
+
+       01  WS-CTL-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==CTLFILE==.
+
+       01  WS-AUDIT-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==AUDITLOG==.
+
+       01  WS-QUERY-PROGRAM-NAME          PIC X(08)   VALUE SPACES.
+
+       01  WS-CTLFILE-AVAILABLE           PIC X(01)   VALUE "N".
+           88  WS-CTLFILE-AVAILABLE-YES               VALUE "Y".
+           88  WS-CTLFILE-AVAILABLE-NO                VALUE "N".
+
+       01  WS-PROGRAM-NAME                PIC X(08)   VALUE "SR0999".
+
+       01  WS-RECORDS-READ                PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-STATUS-LINES.
+           05  WS-LINE-01                 PIC X(60)   VALUE
+               "SR0999 - SIMPLE-REPORT RUN-STATUS QUERY".
+           05  WS-LINE-02                 PIC X(60).
+           05  WS-LINE-03                 PIC X(60).
+           05  WS-LINE-04                 PIC X(60).
+           05  WS-LINE-05                 PIC X(60).
+           05  WS-LINE-06                 PIC X(60).
+           05  WS-LINE-07                 PIC X(60).
+           05  WS-LINE-08                 PIC X(60).
+
+       PROCEDURE DIVISION.
+      ***********************************************************
+      * 0000-MAINLINE
+      ***********************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-REPORT-STATUS
+               THRU 2000-REPORT-STATUS-EXIT.
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT.
+
+           STOP RUN.
+
+      ***********************************************************
+      * 1000-INITIALIZE - read the requested program name and
+      *                    open the run-control file for inquiry
+      ***********************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND AUDITLOG.
+
+           IF NOT WS-AUDITLOG-Good AND NOT WS-AUDITLOG-File-Not-Found
+               DISPLAY "SR0999 - UNABLE TO OPEN AUDITLOG, STATUS = "
+                       WS-AUDITLOG-Status
+           END-IF.
+
+           IF WS-AUDITLOG-File-Not-Found
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+
+           OPEN INPUT QUERYPGM.
+
+           IF WS-QUERYPGM-Good
+               READ QUERYPGM
+               IF WS-QUERYPGM-Good
+                   ADD 1                       TO WS-RECORDS-READ
+                   MOVE QP-QUERY-PROGRAM-NAME  TO WS-QUERY-PROGRAM-NAME
+               END-IF
+               IF NOT WS-QUERYPGM-Good AND NOT WS-QUERYPGM-EOF
+                   PERFORM 9800-LOG-ERROR-QUERYPGM
+                       THRU 9800-LOG-ERROR-QUERYPGM-EXIT
+               END-IF
+               CLOSE QUERYPGM
+           ELSE
+               IF NOT WS-QUERYPGM-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-QUERYPGM
+                       THRU 9800-LOG-ERROR-QUERYPGM-EXIT
+               END-IF
+           END-IF.
+
+           IF WS-QUERY-PROGRAM-NAME = SPACES
+               MOVE "SR0100"                TO WS-QUERY-PROGRAM-NAME
+           END-IF.
+
+           OPEN INPUT CTLFILE.
+
+           IF WS-CTLFILE-Good
+               SET WS-CTLFILE-AVAILABLE-YES    TO TRUE
+           ELSE
+               SET WS-CTLFILE-AVAILABLE-NO     TO TRUE
+               IF NOT WS-CTLFILE-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-CTLFILE
+                       THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               END-IF
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-REPORT-STATUS - look up the control row and display
+      *                       the last run's outcome
+      ***********************************************************
+       2000-REPORT-STATUS.
+           IF WS-CTLFILE-AVAILABLE-NO
+               DISPLAY "SR0999 - CTLFILE NOT AVAILABLE, STATUS = "
+                       WS-CTLFILE-Status
+               GO TO 2000-REPORT-STATUS-EXIT
+           END-IF.
+
+           MOVE WS-QUERY-PROGRAM-NAME      TO CTL-PROGRAM-NAME.
+           READ CTLFILE.
+
+           IF WS-CTLFILE-Not-Found
+               STRING "NO RUN HISTORY ON FILE FOR PROGRAM "
+                      WS-QUERY-PROGRAM-NAME
+                   DELIMITED BY SIZE INTO WS-LINE-02
+               DISPLAY WS-LINE-01
+               DISPLAY WS-LINE-02
+               GO TO 2000-REPORT-STATUS-EXIT
+           END-IF.
+
+           IF NOT WS-CTLFILE-Good
+               PERFORM 9800-LOG-ERROR-CTLFILE
+                   THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               DISPLAY "SR0999 - CTLFILE READ FAILED, STATUS = "
+                       WS-CTLFILE-Status
+               GO TO 2000-REPORT-STATUS-EXIT
+           END-IF.
+
+           PERFORM 2100-FORMAT-STATUS
+               THRU 2100-FORMAT-STATUS-EXIT.
+
+           DISPLAY WS-LINE-01.
+           DISPLAY WS-LINE-02.
+           DISPLAY WS-LINE-03.
+           DISPLAY WS-LINE-04.
+           DISPLAY WS-LINE-05.
+           DISPLAY WS-LINE-06.
+           DISPLAY WS-LINE-07.
+           DISPLAY WS-LINE-08.
+
+       2000-REPORT-STATUS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2100-FORMAT-STATUS - build the display lines from the
+      *                       control record just read
+      ***********************************************************
+       2100-FORMAT-STATUS.
+           MOVE SPACES                     TO WS-LINE-02
+                                               WS-LINE-03
+                                               WS-LINE-04
+                                               WS-LINE-05
+                                               WS-LINE-06
+                                               WS-LINE-07
+                                               WS-LINE-08.
+
+           STRING "PROGRAM..........  " CTL-PROGRAM-NAME
+               DELIMITED BY SIZE INTO WS-LINE-02.
+
+           STRING "LAST RUN DATE....  " CTL-RUN-DATE
+                  "  TIME  " CTL-RUN-TIME
+               DELIMITED BY SIZE INTO WS-LINE-03.
+
+           STRING "RUN COMPLETE.....  " CTL-RUN-COMPLETE
+               DELIMITED BY SIZE INTO WS-LINE-04.
+
+           STRING "END OF FILE REACHED  " CTL-EOF-REACHED
+               DELIMITED BY SIZE INTO WS-LINE-05.
+
+           STRING "FINAL FILE STATUS  " CTL-FINAL-STATUS
+               DELIMITED BY SIZE INTO WS-LINE-06.
+
+           STRING "RECORDS READ/REJECTED/PRINTED  "
+                  CTL-RECORDS-READ "/" CTL-RECORDS-REJECTED
+                  "/" CTL-RECORDS-PRINTED
+               DELIMITED BY SIZE INTO WS-LINE-07.
+
+           STRING "LAST KEY PROCESSED  " CTL-LAST-KEY
+               DELIMITED BY SIZE INTO WS-LINE-08.
+
+       2100-FORMAT-STATUS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-FINALIZE - close the run-control file
+      ***********************************************************
+       3000-FINALIZE.
+           IF WS-CTLFILE-AVAILABLE-YES
+               CLOSE CTLFILE
+           END-IF.
+
+           CLOSE AUDITLOG.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9800 series - shared error/audit-trail paragraphs, one
+      *                per WSFST-tracked file in this program
+      ***********************************************************
+           COPY ERRLOG REPLACING ==:tag:== BY ==QUERYPGM==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==CTLFILE==.
