@@ -0,0 +1,838 @@
+      ***********************************************************
+      * Program name: SR0100
+      * Original author: David Stagowski
+      *
+      * Description: Simple-Report daily driver.  Reads the
+      *              transaction input file (INFILE) and prints
+      *              a page-formatted report of the transactions
+      *              found on it, with headings and page breaks.
+      *
+      * Typical Use: Run as a batch step, INFILE pointed at the
+      *              day's transaction extract and RPTOUT pointed
+      *              at SYSOUT.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created - first Simple-Report
+      *                          driver program.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SR0100.
+       AUTHOR.        DAVID STAGOWSKI.
+       INSTALLATION.  SIMPLE-REPORT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-Status.
+
+           SELECT RPTOUT  ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-PROGRAM-NAME
+               FILE STATUS IS WS-CTLFILE-Status.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-Status.
+
+           SELECT LOOKUP  ASSIGN TO LOOKUP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LK-CODE
+               FILE STATUS IS WS-LOOKUP-Status.
+
+           SELECT PARMFILE ASSIGN TO PARMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TR-TRANSACTION-RECORD.
+           COPY TRANREC.
+
+       FD  RPTOUT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  WS-PRINT-RECORD                PIC X(133).
+
+       FD  CTLFILE.
+       01  CTL-CONTROL-RECORD.
+           COPY SRCTL.
+
+       FD  AUDITLOG.
+       01  AU-AUDIT-RECORD.
+           COPY AUDITREC.
+
+       FD  LOOKUP.
+       01  LK-LOOKUP-RECORD.
+           COPY LOOKUP.
+
+       FD  PARMFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PM-PARAMETER-RECORD.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFILE==.
+
+       01  WS-CTL-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==CTLFILE==.
+
+       01  WS-AUDIT-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==AUDITLOG==.
+
+       01  WS-LOOKUP-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==LOOKUP==.
+
+       01  WS-LOOKUP-AVAILABLE            PIC X(01)   VALUE "N".
+           88  WS-LOOKUP-AVAILABLE-YES                VALUE "Y".
+           88  WS-LOOKUP-AVAILABLE-NO                 VALUE "N".
+
+       01  WS-PARMFILE-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PARMFILE==.
+
+       01  WS-RUN-PARAMETERS.
+           05  WS-START-DATE              PIC X(08)   VALUE LOW-VALUES.
+           05  WS-END-DATE                PIC X(08)   VALUE
+               HIGH-VALUES.
+           05  WS-REPORT-TITLE            PIC X(40)   VALUE
+               "DAILY TRANSACTION REPORT".
+           05  WS-REJECT-THRESHOLD        PIC 9(05)   VALUE 99999.
+           05  WS-OUTPUT-DEST             PIC X(08)   VALUE "SYSOUT".
+
+       01  WS-PROGRAM-NAME                PIC X(08)   VALUE "SR0100".
+
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(05)   COMP VALUE 1000.
+
+       01  WS-CTLFILE-AVAILABLE           PIC X(01)   VALUE "N".
+           88  WS-CTLFILE-AVAILABLE-YES               VALUE "Y".
+           88  WS-CTLFILE-AVAILABLE-NO                VALUE "N".
+
+       01  WS-RECONCILE-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-RECONCILE-FAILED-YES                VALUE "Y".
+           88  WS-RECONCILE-FAILED-NO                 VALUE "N".
+
+       01  WS-INPUT-SCAN.
+           05  WS-CURRENT-INPUT-COUNT     PIC 9(07)   COMP VALUE ZERO.
+           05  WS-CHECKSUM-ACCUM          PIC S9(09)V99 COMP-3
+                                                       VALUE ZERO.
+           05  WS-CURRENT-INPUT-CHECKSUM  PIC 9(09)   VALUE ZERO.
+           05  WS-MINIMUM-INPUT-COUNT     PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-RESTART-COUNT               PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-SKIP-COUNT                  PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-CHECKPOINT-QUOTIENT         PIC 9(07)   COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER        PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01)   VALUE "N".
+               88  WS-EOF-YES                         VALUE "Y".
+               88  WS-EOF-NO                           VALUE "N".
+
+       01  WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT              PIC 9(03)   COMP VALUE ZERO.
+           05  WS-MAX-LINES-PER-PAGE      PIC 9(03)   COMP VALUE 55.
+           05  WS-PAGE-NUMBER             PIC 9(05)   COMP VALUE ZERO.
+
+       01  WS-REJECT-SWITCH               PIC X(01)   VALUE "N".
+           88  WS-REJECT-YES                          VALUE "Y".
+           88  WS-REJECT-NO                           VALUE "N".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(07)   COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED        PIC 9(07)   COMP VALUE ZERO.
+           05  WS-RECORDS-PRINTED         PIC 9(07)   COMP VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "SIMPLE-REPORT".
+           05  WH1-REPORT-TITLE           PIC X(40).
+           05  FILLER                     PIC X(05)   VALUE
+               "PAGE ".
+           05  WH1-PAGE-NUMBER            PIC ZZZZ9.
+           05  FILLER                     PIC X(62)   VALUE SPACE.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(04)   VALUE "REG".
+           05  FILLER                     PIC X(03)   VALUE SPACE.
+           05  FILLER                     PIC X(11)   VALUE
+               "TRAN KEY".
+           05  FILLER                     PIC X(06)   VALUE
+               "CODE".
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "DESCRIPTION".
+           05  FILLER                     PIC X(09)   VALUE
+               "TRAN DATE".
+           05  FILLER                     PIC X(12)   VALUE
+               "AMOUNT".
+           05  FILLER                     PIC X(65)   VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  WD-REGION-CODE             PIC X(03).
+           05  FILLER                     PIC X(04)   VALUE SPACE.
+           05  WD-TRAN-KEY                PIC X(10).
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  WD-LOOKUP-CODE             PIC X(05).
+           05  FILLER                     PIC X(02)   VALUE SPACE.
+           05  WD-DESCRIPTION             PIC X(20).
+           05  WD-TRAN-DATE               PIC X(08).
+           05  FILLER                     PIC X(03)   VALUE SPACE.
+           05  WD-AMOUNT                  PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(60)   VALUE SPACE.
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS READ.....".
+           05  WT1-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS REJECTED.".
+           05  WT2-RECORDS-REJECTED       PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "RECORDS PRINTED..".
+           05  WT3-RECORDS-PRINTED        PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(94)   VALUE SPACE.
+
+       01  WS-TRAILER-LINE-4.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(20)   VALUE
+               "FINAL INFILE STATUS".
+           05  WT4-FINAL-STATUS           PIC X(02).
+           05  FILLER                     PIC X(102)  VALUE SPACE.
+
+       01  WS-TRAILER-LINE-5.
+           05  FILLER                     PIC X(01)   VALUE SPACE.
+           05  FILLER                     PIC X(60)   VALUE
+               "**WARNING** REJECTED RECORD COUNT EXCEEDS THRESHOLD".
+           05  FILLER                     PIC X(72)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+      ***********************************************************
+      * 0000-MAINLINE
+      ***********************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF-YES.
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT.
+
+           IF WS-RECONCILE-FAILED-YES
+               MOVE 16                    TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      ***********************************************************
+      * 1000-INITIALIZE - open files, restart if a checkpoint is
+      *                    on file, and prime the read loop
+      ***********************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT RPTOUT.
+           OPEN EXTEND AUDITLOG.
+
+           IF NOT WS-AUDITLOG-Good AND NOT WS-AUDITLOG-File-Not-Found
+               DISPLAY "SR0100 - UNABLE TO OPEN AUDITLOG, STATUS = "
+                       WS-AUDITLOG-Status
+           END-IF.
+
+           IF WS-AUDITLOG-File-Not-Found
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT LOOKUP.
+
+           IF WS-LOOKUP-Good
+               SET WS-LOOKUP-AVAILABLE-YES TO TRUE
+           ELSE
+               IF NOT WS-LOOKUP-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-LOOKUP
+                       THRU 9800-LOG-ERROR-LOOKUP-EXIT
+               END-IF
+               DISPLAY "SR0100 - LOOKUP NOT AVAILABLE, STATUS = "
+                       WS-LOOKUP-Status
+               SET WS-LOOKUP-AVAILABLE-NO  TO TRUE
+           END-IF.
+
+           PERFORM 1100-OPEN-CTLFILE
+               THRU 1100-OPEN-CTLFILE-EXIT.
+
+           PERFORM 1150-RECONCILE-INPUT
+               THRU 1150-RECONCILE-INPUT-EXIT.
+
+           OPEN INPUT INFILE.
+
+           IF NOT WS-INFILE-Good
+               DISPLAY "SR0100 - UNABLE TO OPEN INFILE, STATUS = "
+                       WS-INFILE-Status
+               SET WS-EOF-YES TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           IF WS-RECONCILE-FAILED-YES
+               SET WS-EOF-YES TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 1200-CHECK-RESTART
+               THRU 1200-CHECK-RESTART-EXIT.
+
+           PERFORM 2100-READ-INFILE
+               THRU 2100-READ-INFILE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1050-READ-PARAMETERS - pick up the operational settings
+      *                         from PARMFILE; if it is not there
+      *                         the compiled-in defaults stand
+      ***********************************************************
+       1050-READ-PARAMETERS.
+           OPEN INPUT PARMFILE.
+
+           IF NOT WS-PARMFILE-Good
+               IF NOT WS-PARMFILE-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-PARMFILE
+                       THRU 9800-LOG-ERROR-PARMFILE-EXIT
+               END-IF
+               DISPLAY "SR0100 - PARMFILE NOT AVAILABLE, USING "
+                       "DEFAULT RUN PARAMETERS"
+               GO TO 1050-READ-PARAMETERS-EXIT
+           END-IF.
+
+           READ PARMFILE.
+
+           IF WS-PARMFILE-Good
+               MOVE PM-START-DATE          TO WS-START-DATE
+               MOVE PM-END-DATE            TO WS-END-DATE
+               MOVE PM-REPORT-TITLE        TO WS-REPORT-TITLE
+               MOVE PM-REJECT-THRESHOLD    TO WS-REJECT-THRESHOLD
+               MOVE PM-OUTPUT-DEST         TO WS-OUTPUT-DEST
+               DISPLAY "SR0100 - CONFIGURED OUTPUT DESTINATION = "
+                       WS-OUTPUT-DEST
+                       " (RPTOUT DD STILL GOVERNS ACTUAL ROUTING)"
+           ELSE
+               PERFORM 9800-LOG-ERROR-PARMFILE
+                   THRU 9800-LOG-ERROR-PARMFILE-EXIT
+           END-IF.
+
+           CLOSE PARMFILE.
+
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1100-OPEN-CTLFILE - open the run-control file; if it has
+      *                      not been created yet this is the
+      *                      first-ever run so proceed without it
+      ***********************************************************
+       1100-OPEN-CTLFILE.
+           OPEN I-O CTLFILE.
+
+           IF WS-CTLFILE-Good
+               INITIALIZE CTL-CONTROL-RECORD
+               SET WS-CTLFILE-AVAILABLE-YES   TO TRUE
+           ELSE
+               IF NOT WS-CTLFILE-File-Not-Found
+                   PERFORM 9800-LOG-ERROR-CTLFILE
+                       THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               END-IF
+               DISPLAY "SR0100 - CTLFILE NOT AVAILABLE, STATUS = "
+                       WS-CTLFILE-Status
+               SET WS-CTLFILE-AVAILABLE-NO    TO TRUE
+           END-IF.
+
+       1100-OPEN-CTLFILE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1150-RECONCILE-INPUT - guard against processing the same
+      *                         file twice or a run that looks
+      *                         far short of a full day's file.
+      *                         Today's count and checksum are
+      *                         always computed here so 3060-WRITE-
+      *                         FINAL-CONTROL has a valid pair to
+      *                         leave behind for tomorrow's check,
+      *                         but the comparison itself only
+      *                         applies against a CTLFILE row left
+      *                         by a completed prior run - an
+      *                         incomplete prior run is a restart,
+      *                         not a resubmission, and is left to
+      *                         1200-CHECK-RESTART.
+      ***********************************************************
+       1150-RECONCILE-INPUT.
+           PERFORM 1160-SCAN-INFILE
+               THRU 1160-SCAN-INFILE-EXIT.
+
+           IF WS-CTLFILE-AVAILABLE-NO
+               GO TO 1150-RECONCILE-INPUT-EXIT
+           END-IF.
+
+           MOVE WS-PROGRAM-NAME            TO CTL-PROGRAM-NAME.
+           READ CTLFILE.
+
+           IF WS-CTLFILE-Not-Found OR NOT WS-CTLFILE-Good
+               GO TO 1150-RECONCILE-INPUT-EXIT
+           END-IF.
+
+           IF CTL-RUN-COMPLETE-NO
+               GO TO 1150-RECONCILE-INPUT-EXIT
+           END-IF.
+
+           IF WS-CURRENT-INPUT-COUNT    = CTL-INPUT-RECORD-COUNT AND
+              WS-CURRENT-INPUT-CHECKSUM = CTL-INPUT-CHECKSUM
+               SET WS-RECONCILE-FAILED-YES TO TRUE
+               DISPLAY "SR0100 - INPUT MATCHES THE PREVIOUS "
+                       "COMPLETED RUN - POSSIBLE DUPLICATE "
+                       "RESUBMISSION, RUN REFUSED"
+               GO TO 1150-RECONCILE-INPUT-EXIT
+           END-IF.
+
+           IF CTL-INPUT-RECORD-COUNT > ZERO
+               COMPUTE WS-MINIMUM-INPUT-COUNT =
+                   CTL-INPUT-RECORD-COUNT / 2
+               IF WS-CURRENT-INPUT-COUNT < WS-MINIMUM-INPUT-COUNT
+                   SET WS-RECONCILE-FAILED-YES TO TRUE
+                   DISPLAY "SR0100 - INPUT RECORD COUNT "
+                           "IMPLAUSIBLY LOW COMPARED TO THE "
+                           "PREVIOUS RUN, RUN REFUSED"
+               END-IF
+           END-IF.
+
+       1150-RECONCILE-INPUT-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1160-SCAN-INFILE - make a preliminary pass over the input
+      *                     file to get today's record count and
+      *                     an amount control total, for
+      *                     1150-RECONCILE-INPUT to compare
+      *                     against the previous run.  INFILE is
+      *                     closed again afterward and reopened by
+      *                     1000-INITIALIZE for the real run.
+      ***********************************************************
+       1160-SCAN-INFILE.
+           MOVE ZERO                       TO WS-CURRENT-INPUT-COUNT.
+           MOVE ZERO                       TO WS-CHECKSUM-ACCUM.
+
+           OPEN INPUT INFILE.
+
+           IF NOT WS-INFILE-Good
+               CLOSE INFILE
+               GO TO 1160-SCAN-INFILE-EXIT
+           END-IF.
+
+           PERFORM 1165-SCAN-ONE-RECORD
+               THRU 1165-SCAN-ONE-RECORD-EXIT
+               UNTIL WS-INFILE-EOF OR NOT WS-INFILE-Good.
+
+           CLOSE INFILE.
+
+           IF WS-CHECKSUM-ACCUM < ZERO
+               COMPUTE WS-CURRENT-INPUT-CHECKSUM =
+                   ZERO - WS-CHECKSUM-ACCUM
+           ELSE
+               MOVE WS-CHECKSUM-ACCUM       TO WS-CURRENT-INPUT-CHECKSUM
+           END-IF.
+
+       1160-SCAN-INFILE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1165-SCAN-ONE-RECORD - read and tally one record during
+      *                         the preliminary reconciliation pass
+      ***********************************************************
+       1165-SCAN-ONE-RECORD.
+           READ INFILE.
+
+           IF WS-INFILE-Good
+               ADD 1                       TO WS-CURRENT-INPUT-COUNT
+               ADD TR-AMOUNT               TO WS-CHECKSUM-ACCUM
+           END-IF.
+
+       1165-SCAN-ONE-RECORD-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1200-CHECK-RESTART - if the last run for this program did
+      *                       not finish, skip the input records
+      *                       it had already processed
+      ***********************************************************
+       1200-CHECK-RESTART.
+           IF WS-CTLFILE-AVAILABLE-NO
+               GO TO 1200-CHECK-RESTART-EXIT
+           END-IF.
+
+           MOVE WS-PROGRAM-NAME            TO CTL-PROGRAM-NAME.
+           READ CTLFILE.
+
+           IF WS-CTLFILE-Not-Found
+               GO TO 1200-CHECK-RESTART-EXIT
+           END-IF.
+
+           IF NOT WS-CTLFILE-Good
+               PERFORM 9800-LOG-ERROR-CTLFILE
+                   THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               DISPLAY "SR0100 - CTLFILE READ FAILED, STATUS = "
+                       WS-CTLFILE-Status
+               GO TO 1200-CHECK-RESTART-EXIT
+           END-IF.
+
+           IF CTL-RUN-COMPLETE-NO
+               MOVE CTL-RECORDS-READ       TO WS-RESTART-COUNT
+               MOVE CTL-RECORDS-REJECTED   TO WS-RECORDS-REJECTED
+               MOVE CTL-RECORDS-PRINTED    TO WS-RECORDS-PRINTED
+               DISPLAY "SR0100 - RESTARTING AFTER RECORD "
+                       WS-RESTART-COUNT
+               MOVE ZERO                   TO WS-SKIP-COUNT
+               PERFORM 1250-SKIP-PROCESSED-RECORDS
+                   THRU 1250-SKIP-PROCESSED-RECORDS-EXIT
+                   UNTIL WS-EOF-YES OR WS-SKIP-COUNT >= WS-RESTART-COUNT
+           END-IF.
+
+       1200-CHECK-RESTART-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1250-SKIP-PROCESSED-RECORDS - reread and discard one
+      *                                previously processed record
+      ***********************************************************
+       1250-SKIP-PROCESSED-RECORDS.
+           READ INFILE.
+
+           IF WS-INFILE-Good
+               ADD 1                       TO WS-RECORDS-READ
+               ADD 1                       TO WS-SKIP-COUNT
+           END-IF.
+
+           IF WS-INFILE-EOF
+               SET WS-EOF-YES              TO TRUE
+           END-IF.
+
+           IF NOT WS-INFILE-Good AND NOT WS-INFILE-EOF
+               PERFORM 9800-LOG-ERROR-INFILE
+                   THRU 9800-LOG-ERROR-INFILE-EXIT
+               SET WS-EOF-YES              TO TRUE
+           END-IF.
+
+       1250-SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-PROCESS-RECORD - validate, print, and read on
+      ***********************************************************
+       2000-PROCESS-RECORD.
+           PERFORM 2150-VALIDATE-RECORD
+               THRU 2150-VALIDATE-RECORD-EXIT.
+
+           IF WS-REJECT-YES
+               ADD 1                      TO WS-RECORDS-REJECTED
+           ELSE
+               PERFORM 2200-PRINT-DETAIL
+                   THRU 2200-PRINT-DETAIL-EXIT
+               ADD 1                      TO WS-RECORDS-PRINTED
+           END-IF.
+
+           IF WS-CTLFILE-AVAILABLE-YES
+               DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-REMAINDER
+               IF WS-CHECKPOINT-REMAINDER = ZERO
+                   PERFORM 2400-WRITE-CHECKPOINT
+                       THRU 2400-WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-INFILE
+               THRU 2100-READ-INFILE-EXIT.
+
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2100-READ-INFILE - single read of the transaction file
+      ***********************************************************
+       2100-READ-INFILE.
+           IF WS-EOF-YES
+               GO TO 2100-READ-INFILE-EXIT
+           END-IF.
+
+           READ INFILE.
+
+           IF WS-INFILE-Good
+               ADD 1                      TO WS-RECORDS-READ
+           END-IF.
+
+           IF WS-INFILE-EOF
+               SET WS-EOF-YES TO TRUE
+           END-IF.
+
+           IF NOT WS-INFILE-Good AND NOT WS-INFILE-EOF
+               PERFORM 9800-LOG-ERROR-INFILE
+                   THRU 9800-LOG-ERROR-INFILE-EXIT
+               SET WS-EOF-YES TO TRUE
+           END-IF.
+
+       2100-READ-INFILE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2150-VALIDATE-RECORD - reject records with no tran key
+      ***********************************************************
+       2150-VALIDATE-RECORD.
+           SET WS-REJECT-NO               TO TRUE.
+
+           IF TR-TRAN-KEY = SPACES
+               SET WS-REJECT-YES          TO TRUE
+           END-IF.
+
+           IF TR-TRAN-DATE < WS-START-DATE OR
+              TR-TRAN-DATE > WS-END-DATE
+               SET WS-REJECT-YES          TO TRUE
+           END-IF.
+
+       2150-VALIDATE-RECORD-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2200-PRINT-DETAIL - format and print one detail line
+      ***********************************************************
+       2200-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 2300-PRINT-HEADINGS
+                   THRU 2300-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE TR-REGION-CODE            TO WD-REGION-CODE.
+           MOVE TR-TRAN-KEY               TO WD-TRAN-KEY.
+           MOVE TR-LOOKUP-CODE            TO WD-LOOKUP-CODE.
+           MOVE TR-TRAN-DATE              TO WD-TRAN-DATE.
+           MOVE TR-AMOUNT                 TO WD-AMOUNT.
+
+           PERFORM 2250-LOOKUP-DESCRIPTION
+               THRU 2250-LOOKUP-DESCRIPTION-EXIT.
+
+           WRITE WS-PRINT-RECORD          FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1                          TO WS-LINE-COUNT.
+
+       2200-PRINT-DETAIL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2250-LOOKUP-DESCRIPTION - resolve the transaction's short
+      *                            code to a descriptive name
+      ***********************************************************
+       2250-LOOKUP-DESCRIPTION.
+           MOVE SPACES                     TO WD-DESCRIPTION.
+
+           IF WS-LOOKUP-AVAILABLE-NO
+               GO TO 2250-LOOKUP-DESCRIPTION-EXIT
+           END-IF.
+
+           MOVE TR-LOOKUP-CODE             TO LK-CODE.
+           READ LOOKUP.
+
+           IF WS-LOOKUP-Good
+               MOVE LK-DESCRIPTION         TO WD-DESCRIPTION
+           ELSE
+               IF NOT WS-LOOKUP-Not-Found
+                   PERFORM 9800-LOG-ERROR-LOOKUP
+                       THRU 9800-LOG-ERROR-LOOKUP-EXIT
+               END-IF
+               MOVE "*** CODE NOT ON FILE"   TO WD-DESCRIPTION
+           END-IF.
+
+       2250-LOOKUP-DESCRIPTION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2300-PRINT-HEADINGS - start a new page
+      ***********************************************************
+       2300-PRINT-HEADINGS.
+           ADD 1                          TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER             TO WH1-PAGE-NUMBER.
+           MOVE WS-REPORT-TITLE            TO WH1-REPORT-TITLE.
+
+           WRITE WS-PRINT-RECORD          FROM WS-HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE WS-PRINT-RECORD          FROM WS-HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO                      TO WS-LINE-COUNT.
+
+       2300-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2400-WRITE-CHECKPOINT - record the last key processed and
+      *                          the running counters so a rerun
+      *                          can restart from here
+      ***********************************************************
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME            TO CTL-PROGRAM-NAME.
+           ACCEPT CTL-RUN-DATE             FROM DATE YYYYMMDD.
+           ACCEPT CTL-RUN-TIME             FROM TIME.
+           MOVE TR-TRAN-KEY                TO CTL-LAST-KEY.
+           MOVE WS-RECORDS-READ            TO CTL-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED        TO CTL-RECORDS-REJECTED.
+           MOVE WS-RECORDS-PRINTED         TO CTL-RECORDS-PRINTED.
+           MOVE WS-INFILE-Status           TO CTL-FINAL-STATUS.
+           SET CTL-RUN-COMPLETE-NO         TO TRUE.
+           SET CTL-EOF-REACHED-NO          TO TRUE.
+
+           REWRITE CTL-CONTROL-RECORD.
+
+           IF WS-CTLFILE-Not-Found
+               WRITE CTL-CONTROL-RECORD
+           END-IF.
+
+           IF NOT WS-CTLFILE-Good AND NOT WS-CTLFILE-Not-Found
+               PERFORM 9800-LOG-ERROR-CTLFILE
+                   THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               DISPLAY "SR0100 - CTLFILE CHECKPOINT WRITE FAILED, "
+                       "STATUS = " WS-CTLFILE-Status
+           END-IF.
+
+       2400-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-FINALIZE - print the control-totals trailer, record
+      *                 the final run-control row, and close the
+      *                 files
+      ***********************************************************
+       3000-FINALIZE.
+           PERFORM 3050-PRINT-TRAILER
+               THRU 3050-PRINT-TRAILER-EXIT.
+
+           IF WS-CTLFILE-AVAILABLE-YES
+               IF WS-RECONCILE-FAILED-NO
+                   PERFORM 3060-WRITE-FINAL-CONTROL
+                       THRU 3060-WRITE-FINAL-CONTROL-EXIT
+               END-IF
+               CLOSE CTLFILE
+           END-IF.
+
+           CLOSE INFILE.
+           CLOSE RPTOUT.
+           CLOSE AUDITLOG.
+
+           IF WS-LOOKUP-AVAILABLE-YES
+               CLOSE LOOKUP
+           END-IF.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3060-WRITE-FINAL-CONTROL - mark the run complete on the
+      *                             CTLFILE row for next time
+      ***********************************************************
+       3060-WRITE-FINAL-CONTROL.
+           MOVE WS-PROGRAM-NAME            TO CTL-PROGRAM-NAME.
+           ACCEPT CTL-RUN-DATE             FROM DATE YYYYMMDD.
+           ACCEPT CTL-RUN-TIME             FROM TIME.
+           MOVE WS-RECORDS-READ            TO CTL-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED        TO CTL-RECORDS-REJECTED.
+           MOVE WS-RECORDS-PRINTED         TO CTL-RECORDS-PRINTED.
+           MOVE WS-INFILE-Status           TO CTL-FINAL-STATUS.
+           SET CTL-RUN-COMPLETE-YES        TO TRUE.
+
+           IF WS-INFILE-EOF
+               SET CTL-EOF-REACHED-YES     TO TRUE
+           ELSE
+               SET CTL-EOF-REACHED-NO      TO TRUE
+           END-IF.
+
+           MOVE WS-CURRENT-INPUT-COUNT     TO CTL-INPUT-RECORD-COUNT.
+           MOVE WS-CURRENT-INPUT-CHECKSUM  TO CTL-INPUT-CHECKSUM.
+
+           REWRITE CTL-CONTROL-RECORD.
+
+           IF WS-CTLFILE-Not-Found
+               WRITE CTL-CONTROL-RECORD
+           END-IF.
+
+           IF NOT WS-CTLFILE-Good AND NOT WS-CTLFILE-Not-Found
+               PERFORM 9800-LOG-ERROR-CTLFILE
+                   THRU 9800-LOG-ERROR-CTLFILE-EXIT
+               DISPLAY "SR0100 - CTLFILE FINAL CONTROL WRITE FAILED, "
+                       "STATUS = " WS-CTLFILE-Status
+           END-IF.
+
+       3060-WRITE-FINAL-CONTROL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3050-PRINT-TRAILER - end-of-run control totals, keyed
+      *                       off the final WS-INFILE-Status
+      ***********************************************************
+       3050-PRINT-TRAILER.
+           MOVE WS-RECORDS-READ            TO WT1-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED        TO WT2-RECORDS-REJECTED.
+           MOVE WS-RECORDS-PRINTED         TO WT3-RECORDS-PRINTED.
+           MOVE WS-INFILE-Status           TO WT4-FINAL-STATUS.
+
+           WRITE WS-PRINT-RECORD          FROM WS-TRAILER-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE WS-PRINT-RECORD          FROM WS-TRAILER-LINE-2
+               AFTER ADVANCING 1 LINE.
+           WRITE WS-PRINT-RECORD          FROM WS-TRAILER-LINE-3
+               AFTER ADVANCING 1 LINE.
+           WRITE WS-PRINT-RECORD          FROM WS-TRAILER-LINE-4
+               AFTER ADVANCING 1 LINE.
+
+           IF WS-RECORDS-REJECTED > WS-REJECT-THRESHOLD
+               WRITE WS-PRINT-RECORD      FROM WS-TRAILER-LINE-5
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       3050-PRINT-TRAILER-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9800 series - shared error/audit-trail paragraphs, one
+      *                per WSFST-tracked file in this program
+      ***********************************************************
+           COPY ERRLOG REPLACING ==:tag:== BY ==INFILE==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==CTLFILE==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==LOOKUP==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==PARMFILE==.
