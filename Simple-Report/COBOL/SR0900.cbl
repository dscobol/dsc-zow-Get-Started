@@ -0,0 +1,191 @@
+      ***********************************************************
+      * Program name: SR0900
+      * Original author: David Stagowski
+      *
+      * Description: Simple-Report parameter maintenance job.
+      *              Rewrites the single PARMFILE record from a
+      *              card-image PARMCARD so operations can change
+      *              a run's date range, title, reject threshold,
+      *              and output destination without a recompile.
+      *
+      * Typical Use: Run as a batch step ahead of SR0100, with a
+      *              PARMCARD DD supplying one 80-byte card in the
+      *              same layout as PARMREC:
+      *
+      *                 columns  1- 8  start date   (YYYYMMDD)
+      *                 columns  9-16  end date     (YYYYMMDD)
+      *                 columns 17-56  report title
+      *                 columns 57-61  reject threshold (numeric)
+      *                 columns 62-69  output destination
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dastagg       Created so run parameters are
+      *                          maintained without a recompile.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SR0900.
+       AUTHOR.        DAVID STAGOWSKI.
+       INSTALLATION.  SIMPLE-REPORT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMCARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-Status.
+
+           SELECT PARMFILE ASSIGN TO PARMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-Status.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMCARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PC-PARAMETER-CARD.
+           COPY PARMREC.
+
+       FD  PARMFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PM-PARAMETER-RECORD.
+           COPY PARMREC.
+
+       FD  AUDITLOG.
+       01  AU-AUDIT-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARMCARD-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PARMCARD==.
+
+       01  WS-PARMFILE-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PARMFILE==.
+
+       01  WS-AUDIT-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==AUDITLOG==.
+
+       01  WS-PROGRAM-NAME                PIC X(08)   VALUE "SR0900".
+
+       01  WS-RECORDS-READ                PIC 9(07)   COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      ***********************************************************
+      * 0000-MAINLINE
+      ***********************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-REPLACE-PARAMETERS
+               THRU 2000-REPLACE-PARAMETERS-EXIT.
+
+           PERFORM 3000-FINALIZE
+               THRU 3000-FINALIZE-EXIT.
+
+           STOP RUN.
+
+      ***********************************************************
+      * 1000-INITIALIZE - open the new parameter card and the
+      *                    parameter file to be replaced
+      ***********************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND AUDITLOG.
+
+           IF NOT WS-AUDITLOG-Good AND NOT WS-AUDITLOG-File-Not-Found
+               DISPLAY "SR0900 - UNABLE TO OPEN AUDITLOG, STATUS = "
+                       WS-AUDITLOG-Status
+           END-IF.
+
+           IF WS-AUDITLOG-File-Not-Found
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+
+           OPEN INPUT  PARMCARD.
+           OPEN OUTPUT PARMFILE.
+
+           IF NOT WS-PARMCARD-Good
+               PERFORM 9800-LOG-ERROR-PARMCARD
+                   THRU 9800-LOG-ERROR-PARMCARD-EXIT
+               DISPLAY "SR0900 - UNABLE TO OPEN PARMCARD, STATUS = "
+                       WS-PARMCARD-Status
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           IF NOT WS-PARMFILE-Good
+               PERFORM 9800-LOG-ERROR-PARMFILE
+                   THRU 9800-LOG-ERROR-PARMFILE-EXIT
+               DISPLAY "SR0900 - UNABLE TO OPEN PARMFILE, STATUS = "
+                       WS-PARMFILE-Status
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-REPLACE-PARAMETERS - read the new card and write it
+      *                            out as the new PARMFILE record
+      ***********************************************************
+       2000-REPLACE-PARAMETERS.
+           IF NOT WS-PARMCARD-Good OR NOT WS-PARMFILE-Good
+               GO TO 2000-REPLACE-PARAMETERS-EXIT
+           END-IF.
+
+           READ PARMCARD.
+
+           IF WS-PARMCARD-Good
+               ADD 1                       TO WS-RECORDS-READ
+           END-IF.
+
+           IF NOT WS-PARMCARD-Good AND NOT WS-PARMCARD-EOF
+               PERFORM 9800-LOG-ERROR-PARMCARD
+                   THRU 9800-LOG-ERROR-PARMCARD-EXIT
+           END-IF.
+
+           IF NOT WS-PARMCARD-Good
+               DISPLAY "SR0900 - UNABLE TO READ PARMCARD, STATUS = "
+                       WS-PARMCARD-Status
+               GO TO 2000-REPLACE-PARAMETERS-EXIT
+           END-IF.
+
+           MOVE PC-PARAMETER-CARD          TO PM-PARAMETER-RECORD.
+           WRITE PM-PARAMETER-RECORD.
+
+           IF WS-PARMFILE-Good
+               DISPLAY "SR0900 - PARMFILE UPDATED"
+           ELSE
+               PERFORM 9800-LOG-ERROR-PARMFILE
+                   THRU 9800-LOG-ERROR-PARMFILE-EXIT
+               DISPLAY "SR0900 - UNABLE TO WRITE PARMFILE, STATUS = "
+                       WS-PARMFILE-Status
+           END-IF.
+
+       2000-REPLACE-PARAMETERS-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-FINALIZE - close files
+      ***********************************************************
+       3000-FINALIZE.
+           CLOSE PARMCARD.
+           CLOSE PARMFILE.
+           CLOSE AUDITLOG.
+
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9800 series - shared error/audit-trail paragraphs, one
+      *                per WSFST-tracked file in this program
+      ***********************************************************
+           COPY ERRLOG REPLACING ==:tag:== BY ==PARMCARD==.
+
+           COPY ERRLOG REPLACING ==:tag:== BY ==PARMFILE==.
