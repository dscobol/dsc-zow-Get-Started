@@ -0,0 +1,33 @@
+//SR0999   JOB  (ACCTNO),'SIMPLE-REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* JCL name: SR0999
+//* Original author: David Stagowski
+//*
+//* Description: On-demand run-status query for the
+//*              Simple-Report family.  Submit with Zowe CLI and
+//*              read the answer back off SYSOUT, e.g.:
+//*
+//*                zowe jobs submit data-set "&SYSUID..SR0999.JCL"
+//*                zowe jobs view-spool-file-by-jobid <jobid> ...
+//*
+//*              QUERYPGM supplies the program name to look up
+//*              (SR0100, SR0200, etc) in columns 1-8; edit the
+//*              instream card below and resubmit to query a
+//*              different program's run history.
+//*
+//* Maintenence Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 2026-08-09 dastagg       Created for the SR0999 run-status
+//*                          query, callable through Zowe CLI.
+//*************************************************************
+//STEP010  EXEC PGM=SR0999
+//STEPLIB  DD DISP=SHR,DSN=SIMPRPT.LOAD
+//QUERYPGM DD *
+SR0100
+/*
+//CTLFILE  DD DISP=SHR,DSN=SIMPRPT.CONTROL.FILE
+//AUDITLOG DD DISP=MOD,DSN=SIMPRPT.AUDIT.TRAIL
+//SYSOUT   DD SYSOUT=*
+//
