@@ -0,0 +1,27 @@
+//SR0900   JOB  (ACCTNO),'SIMPLE-REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* JCL name: SR0900
+//* Original author: David Stagowski
+//*
+//* Description: Replaces the Simple-Report run-parameter file
+//*              from a single PARMCARD supplied by operations -
+//*              run ahead of SR0100 whenever the date range,
+//*              report title, reject threshold, or output
+//*              destination needs to change.
+//*
+//* Maintenence Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 2026-08-09 dastagg       Created for the SR0900 parameter
+//*                          maintenance step.
+//*************************************************************
+//STEP010  EXEC PGM=SR0900
+//STEPLIB  DD DISP=SHR,DSN=SIMPRPT.LOAD
+//PARMCARD DD *
+2026010120261231DAILY TRANSACTION REPORT                00500SYSOUT
+/*
+//PARMFILE DD DISP=OLD,DSN=SIMPRPT.RUN.PARMS
+//AUDITLOG DD DISP=MOD,DSN=SIMPRPT.AUDIT.TRAIL
+//SYSOUT   DD SYSOUT=*
+//
