@@ -0,0 +1,25 @@
+//SR0200   JOB  (ACCTNO),'SIMPLE-REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* JCL name: SR0200
+//* Original author: David Stagowski
+//*
+//* Description: Runs the Simple-Report multi-region merge
+//*              report, consolidating the three regional
+//*              transaction extracts into one report.
+//*
+//* Maintenence Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 2026-08-09 dastagg       Created for the SR0200 driver.
+//*************************************************************
+//STEP010  EXEC PGM=SR0200
+//STEPLIB  DD DISP=SHR,DSN=SIMPRPT.LOAD
+//INFILE1  DD DISP=SHR,DSN=SIMPRPT.REGION1.TRANS.INPUT
+//INFILE2  DD DISP=SHR,DSN=SIMPRPT.REGION2.TRANS.INPUT
+//INFILE3  DD DISP=SHR,DSN=SIMPRPT.REGION3.TRANS.INPUT
+//AUDITLOG DD DISP=MOD,DSN=SIMPRPT.AUDIT.TRAIL
+//LOOKUP   DD DISP=SHR,DSN=SIMPRPT.LOOKUP.MASTER
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
