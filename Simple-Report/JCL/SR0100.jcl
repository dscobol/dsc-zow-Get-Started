@@ -0,0 +1,28 @@
+//SR0100   JOB  (ACCTNO),'SIMPLE-REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* JCL name: SR0100
+//* Original author: David Stagowski
+//*
+//* Description: Runs the Simple-Report daily transaction
+//*              report driver.
+//*
+//* Maintenence Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 2026-08-09 dastagg       Created for the SR0100 driver.
+//* 2026-08-09 dastagg       Added CTLFILE and AUDITLOG DDs for
+//*                          checkpoint/restart and audit trail.
+//* 2026-08-09 dastagg       Added PARMFILE DD for operations-
+//*                          maintained run parameters.
+//*************************************************************
+//STEP010  EXEC PGM=SR0100
+//STEPLIB  DD DISP=SHR,DSN=SIMPRPT.LOAD
+//INFILE   DD DISP=SHR,DSN=SIMPRPT.DAILY.TRANS.INPUT
+//CTLFILE  DD DISP=SHR,DSN=SIMPRPT.CONTROL.FILE
+//AUDITLOG DD DISP=MOD,DSN=SIMPRPT.AUDIT.TRAIL
+//LOOKUP   DD DISP=SHR,DSN=SIMPRPT.LOOKUP.MASTER
+//PARMFILE DD DISP=SHR,DSN=SIMPRPT.RUN.PARMS
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
